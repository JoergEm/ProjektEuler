@@ -0,0 +1,99 @@
+//DL1J0001 JOB (ACCTNO),'EULER PROBLEM 1',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB   : DL1J0001
+//* DESC  : RUNS 0001MULTIPLESOF3OR5 (PROJECT EULER PROBLEM 1)
+//*         AS A PRODUCTION BATCH STEP.  READS THE RUN'S UPPER
+//*         BOUND AND DIVISOR LIST FROM DL1.PROD.0001.CTLPARM
+//*         AND WRITES THE FORMATTED RESULT REPORT TO
+//*         DL1.PROD.0001.RPTFILE.
+//*
+//* MODIFICATION HISTORY
+//* DATE       INIT  DESCRIPTION
+//* ---------- ----  ---------------------------------------
+//* 2026-08-09 JM    ORIGINAL JOB STREAM.
+//* 2026-08-09 JM    ADDED CHKFILE DD FOR CHECKPOINT/RESTART.
+//*                  DISP=MOD SO A RERUN AFTER AN ABEND KEEPS
+//*                  THE PRIOR CHECKPOINTS INSTEAD OF LOSING
+//*                  THEM TO A FRESH ALLOCATION.
+//* 2026-08-09 JM    ADDED AUDFILE DD FOR THE PER-RUN AUDIT LOG.
+//*                  DISP=MOD SO EVERY RUN - NORMAL OR ABORTED -
+//*                  ADDS TO THE SAME HISTORY INSTEAD OF
+//*                  OVERLAYING THE PRIOR RUN'S RECORD.
+//* 2026-08-09 JM    STEP0010 NOW RUNS DL1M0001, A SMALL DRIVER
+//*                  THAT READS CTLFILE AND CALLS
+//*                  0001MULTIPLESOF3OR5 AS A SUBPROGRAM.
+//*                  0001MULTIPLESOF3OR5 IS NO LONGER A
+//*                  STANDALONE MAIN PROGRAM AND MUST BE
+//*                  CATALOGED IN STEPLIB ALONGSIDE DL1M0001.
+//* 2026-08-09 JM    0001MULTIPLESOF3OR5 NOW CALLS DL1V0001 TO
+//*                  VALIDATE THE CONTROL RECORD.  DL1V0001 MUST
+//*                  ALSO BE CATALOGED IN THE SAME LOADLIB.  SEE
+//*                  DL1J0002 FOR THE MAINTENANCE TRANSACTION THAT
+//*                  UPDATES CTLPARM.
+//* 2026-08-09 JM    CHECKED CHKFILE LRECL AGAINST CHKREC00 - THE
+//*                  EXISTING LRECL=40 ALREADY MATCHES THE
+//*                  COPYBOOK (8+8+15+9), SO IT WAS LEFT AS IS.
+//*                  CORRECTED STEP0020'S COND TEST, WHICH HAD THE
+//*                  COMPARISON BACKWARDS
+//*                  AND WAS RUNNING STEP0020 ON AN ABORTED
+//*                  STEP0010 WHILE SKIPPING IT ON A CLEAN ONE.
+//*                  0001MULTIPLESOF3OR5 NOW ALSO CLEARS CHKFILE ON
+//*                  NORMAL COMPLETION, SO DISP=MOD CONTINUES TO BE
+//*                  CORRECT - IT KEEPS AN IN-FLIGHT RESTART'S
+//*                  CHECKPOINTS ACROSS STEPS/RERUNS BUT THE
+//*                  PROGRAM ITSELF EMPTIES THE DATASET ONCE A RUN
+//*                  FINISHES, SO A LATER RUN NEVER INHERITS A
+//*                  FINISHED RUN'S LAST CHECKPOINT.
+//* 2026-08-09 JM    WIDENED DL1-AUD-SUMME/DL1-RPT-SUMME TO -(15)9
+//*                  IN AUDREC00/RPTREC00 TO MATCH THE S9(15)
+//*                  COMP-3 ACCUMULATOR (WAS ONE DIGIT SHORT -
+//*                  TOTALS IN THE 1E14-1E15 RANGE WERE MOVING IN
+//*                  AS ALL ZEROS).  ALSO WIDENED THE DIVISOR-LIST
+//*                  TEXT FIELDS IN BOTH COPYBOOKS FROM X(40) TO
+//*                  X(49) TO FIT THE WORST-CASE TEN 4-DIGIT
+//*                  DIVISORS WITH COMMAS.  RPTFILE LRECL 85->95,
+//*                  AUDFILE LRECL 99->109 TO MATCH.
+//* 2026-08-09 JM    CHKREC00 NOW ALSO CARRIES THE UPPER BOUND AND
+//*                  DIVISOR LIST IN EFFECT WHEN THE CHECKPOINT WAS
+//*                  WRITTEN, SO A RESTART CAN DETECT A RUN-ID
+//*                  REUSED UNDER CHANGED PARAMETERS INSTEAD OF
+//*                  BLINDLY RESUMING PAST A NOW-INAPPLICABLE UPPER
+//*                  BOUND.  CHKFILE LRECL 40->90 TO MATCH.
+//* 2026-08-09 JM    RPTFILE WAS DISP=(NEW,CATLG,DELETE), WHICH ONLY
+//*                  WORKS THE FIRST TIME THIS JOB EVER RUNS - EVERY
+//*                  SUBSEQUENT RUN FAILS ALLOCATION SINCE THE
+//*                  DATASET IS ALREADY CATALOGED.  0001MULTIPLES-
+//*                  OF3OR5'S 8000-TERMINATE OPENS RPTFILE OUTPUT
+//*                  (FULL REWRITE) EVERY RUN, SO CHANGED TO
+//*                  DISP=(MOD,CATLG,CATLG) TO MATCH CHKFILE/AUDFILE
+//*                  BELOW - ALLOCATES FRESH THE FIRST TIME, REUSES
+//*                  THEREAFTER.
+//*--------------------------------------------------------------
+//STEP0010 EXEC PGM=DL1M0001
+//STEPLIB  DD DISP=SHR,DSN=DL1.PROD.LOADLIB
+//CTLFILE  DD DISP=SHR,DSN=DL1.PROD.0001.CTLPARM
+//RPTFILE  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=DL1.PROD.0001.RPTFILE,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=95,BLKSIZE=0)
+//CHKFILE  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=DL1.PROD.0001.CHKFILE,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=90,BLKSIZE=0)
+//AUDFILE  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=DL1.PROD.0001.AUDFILE,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=109,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//* STEP0020 ECHOES THE REPORT TO SYSOUT FOR THE JOB LOG ONLY
+//* WHEN STEP0010 COMPLETED CLEANLY.  A NON-ZERO RETURN CODE
+//* FROM STEP0010 (SEE 9000-ABORT-OVERFLOW IN THE PROGRAM) MUST
+//* NOT BE MASKED BY A "SUCCESSFUL" LATER STEP.
+//*--------------------------------------------------------------
+//STEP0020 EXEC PGM=IEBGENER,COND=(4,GE,STEP0010)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DISP=SHR,DSN=DL1.PROD.0001.RPTFILE
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
