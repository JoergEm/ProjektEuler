@@ -0,0 +1,41 @@
+//DL1J0003 JOB (ACCTNO),'EULER PROBLEM 1 RECON',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB   : DL1J0003
+//* DESC  : RUNS DL1R0001, THE RUN-OVER-RUN RECONCILIATION REPORT
+//*         FOR 0001MULTIPLESOF3OR5.  COMPARES THE MOST RECENT
+//*         RUN ON DL1.PROD.0001.AUDFILE TO THE RUN BEFORE IT AND
+//*         WRITES ONE LINE TO DL1.PROD.0001.RECFILE, FLAGGING AN
+//*         EXCEPTION IF SUMME SWUNG MORE THAN THE PROGRAM'S
+//*         TOLERANCE.  RUN THIS AFTER DL1J0001 - RETURN-CODE 4
+//*         MEANS AN EXCEPTION WAS FLAGGED (OR FEWER THAN TWO
+//*         AUDIT RECORDS EXIST YET); IT IS NOT AN ABEND.
+//*
+//* MODIFICATION HISTORY
+//* DATE       INIT  DESCRIPTION
+//* ---------- ----  ---------------------------------------
+//* 2026-08-09 JM    ORIGINAL JOB STREAM.
+//* 2026-08-09 JM    WIDENED DL1-REC-PRIOR-SUMME/DL1-REC-CURR-SUMME/
+//*                  DL1-REC-SWING-AMOUNT TO -(15)9 AND
+//*                  DL1-REC-SWING-PCT TO -(05)9.99 IN RECREC00 -
+//*                  THE SUMME FIELDS WERE A DIGIT SHORT OF THE
+//*                  S9(15) COMP-3 ACCUMULATOR AND SWING-PCT WAS TOO
+//*                  NARROW FOR THE 99999.99 OVERFLOW SENTINEL.
+//*                  RECFILE LRECL 97->101 TO MATCH.
+//* 2026-08-09 JM    RECFILE WAS DISP=(NEW,CATLG,DELETE), WHICH ONLY
+//*                  WORKS THE FIRST TIME THIS JOB EVER RUNS - EVERY
+//*                  SUBSEQUENT RUN FAILS ALLOCATION SINCE THE
+//*                  DATASET IS ALREADY CATALOGED.  DL1R0001'S
+//*                  3000-WRITE-REPORT OPENS RECFILE OUTPUT (FULL
+//*                  REWRITE) EVERY RUN, SO CHANGED TO
+//*                  DISP=(MOD,CATLG,CATLG) - ALLOCATES FRESH THE
+//*                  FIRST TIME, REUSES THEREAFTER.
+//*--------------------------------------------------------------
+//STEP0010 EXEC PGM=DL1R0001
+//STEPLIB  DD DISP=SHR,DSN=DL1.PROD.LOADLIB
+//AUDFILE  DD DISP=SHR,DSN=DL1.PROD.0001.AUDFILE
+//RECFILE  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=DL1.PROD.0001.RECFILE,
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=101,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
