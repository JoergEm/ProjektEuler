@@ -0,0 +1,40 @@
+//DL1J0002 JOB (ACCTNO),'EULER PROBLEM 1 MAINT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB   : DL1J0002
+//* DESC  : RUNS DL1U0001, THE MAINTENANCE TRANSACTION FOR THE
+//*         0001MULTIPLESOF3OR5 CONTROL RECORD.  READS ONE NEW
+//*         SET OF RUN PARAMETERS FROM DL1.PROD.0001.MNTFILE AND,
+//*         IF THEY PASS VALIDATION, REWRITES
+//*         DL1.PROD.0001.CTLPARM.  RUN THIS JOB TO CHANGE THE
+//*         UPPER BOUND OR DIVISOR LIST - NO CODE CHANGE OR
+//*         RECOMPILE OF 0001MULTIPLESOF3OR5 IS NEEDED.
+//*
+//*         A TRANSACTION THAT FAILS VALIDATION IS REJECTED
+//*         (RETURN-CODE 8) AND CTLPARM IS LEFT UNCHANGED.
+//*
+//* MODIFICATION HISTORY
+//* DATE       INIT  DESCRIPTION
+//* ---------- ----  ---------------------------------------
+//* 2026-08-09 JM    ORIGINAL JOB STREAM.
+//* 2026-08-09 JM    CTLFILE WAS DISP=OLD, WHICH REQUIRES THE
+//*                  DATASET TO ALREADY EXIST - DL1U0001'S OWN
+//*                  1500-DISPLAY-PRIOR-PARAMETERS AND
+//*                  3000-REWRITE-CTLFILE (OPEN OUTPUT) HANDLE A
+//*                  MISSING CTLFILE AS A FIRST-TIME SETUP CASE, BUT
+//*                  DISP=OLD ABENDED THE STEP AT ALLOCATION BEFORE
+//*                  THE PROGRAM EVER GOT CONTROL, MAKING THAT PATH
+//*                  UNREACHABLE.  CHANGED TO DISP=(MOD,CATLG,CATLG)
+//*                  WITH SPACE/DCB ADDED SO THE FIRST MAINTENANCE
+//*                  RUN CAN CREATE CTLFILE AND EVERY RUN AFTER
+//*                  REUSES IT - SAME PATTERN AS CHKFILE/AUDFILE IN
+//*                  DL1J0001.
+//*--------------------------------------------------------------
+//STEP0010 EXEC PGM=DL1U0001
+//STEPLIB  DD DISP=SHR,DSN=DL1.PROD.LOADLIB
+//MNTFILE  DD DISP=SHR,DSN=DL1.PROD.0001.MNTFILE
+//CTLFILE  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=DL1.PROD.0001.CTLPARM,
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=64,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
