@@ -0,0 +1,195 @@
+000100*----------------------------------------------------------------
+000110*    DL1U0001 - MAINTENANCE TRANSACTION FOR THE PROJECT EULER
+000120*               PROBLEM 1 CONTROL RECORD.
+000130*
+000140*    READS ONE MAINTENANCE TRANSACTION (MNTREC00) FROM MNTFILE
+000150*    AND, IF IT PASSES THE SAME VALIDATION RULES THE SUMMATION
+000160*    MODULE ITSELF APPLIES (SEE DL1V0001), REWRITES CTLFILE
+000170*    WITH THE NEW UPPER BOUND AND DIVISOR LIST.  THIS LETS
+000180*    OPERATIONS CHANGE THE RUN PARAMETERS WITHOUT A CODE
+000190*    CHANGE OR A RECOMPILE OF 0001MULTIPLESOF3OR5.
+000200*
+000210*    A TRANSACTION THAT FAILS VALIDATION IS REJECTED WITH
+000220*    RETURN-CODE 8 AND CTLFILE IS LEFT UNCHANGED - A BAD
+000230*    MAINTENANCE RUN MUST NEVER CLOBBER A GOOD PRODUCTION
+000240*    CONTROL RECORD.
+000250*
+000260*    MODIFICATION HISTORY
+000270*    DATE       INIT  DESCRIPTION
+000280*    ---------- ----  ----------------------------------
+000290*    2026-08-09 JM    ORIGINAL PROGRAM.
+000300*    2026-08-09 JM    ADDED FILE STATUS/AT END CHECKING ON
+000310*                     BOTH FILES INSTEAD OF UNCHECKED READS.
+000320*                     1500-DISPLAY-PRIOR-PARAMETERS NOW SHOWS
+000330*                     THE CTLFILE VALUES ABOUT TO BE REPLACED,
+000340*                     AND 3000-REWRITE-CTLFILE NOW DISPLAYS THE
+000350*                     FULL NEW PARAMETER SET BEFORE WRITING IT,
+000360*                     SO OPERATIONS CAN CONFIRM WHAT A "VIEW
+000370*                     AND UPDATE" TRANSACTION ACTUALLY CHANGED.
+000380*----------------------------------------------------------------
+000390 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.              DL1U0001.
+000410 AUTHOR.                  JOERG M.
+000420 INSTALLATION.            AT GITHUB JOERGEM.
+000430 DATE-WRITTEN.            2026.
+000440 DATE-COMPILED.           2026-08-09.
+000450 SECURITY.                VERSION.
+000460*    THIS PROGRAM IS WITHOUT ANY WARRANTY; WITHOUT EVEN THE
+000470*    IMPLIED WARRANTY OF MERCHANTABILITY OR FITNESS FOR A
+000480*    PARTICULAR PURPOSE.
+000490 
+000500 ENVIRONMENT DIVISION.
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530     SELECT MNT-FILE ASSIGN "MNTFILE"
+000540         ORGANIZATION IS SEQUENTIAL
+000550         FILE STATUS IS DL1-MNT-FILE-STATUS.
+000560     SELECT CTL-FILE ASSIGN "CTLFILE"
+000570         ORGANIZATION IS SEQUENTIAL
+000580         FILE STATUS IS DL1-CTL-FILE-STATUS.
+000590
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  MNT-FILE
+000630     RECORDING MODE IS F
+000640     LABEL RECORDS ARE STANDARD.
+000650     COPY MNTREC00.
+000660
+000670 FD  CTL-FILE
+000680     RECORDING MODE IS F
+000690     LABEL RECORDS ARE STANDARD.
+000700     COPY CTLREC00.
+000710
+000720 WORKING-STORAGE SECTION.
+000730 77  DL1-DIVISOR-IDX           PIC 9(02) COMP
+000740                               VALUE ZERO.
+000750 77  DL1-VALID-PARMS-SW        PIC X(01) VALUE 'Y'.
+000760     88  DL1-VALID-PARMS                 VALUE 'Y'.
+000770     88  DL1-INVALID-PARMS                VALUE 'N'.
+000780 77  DL1-MNT-FILE-STATUS       PIC X(02) VALUE '00'.
+000790 77  DL1-CTL-FILE-STATUS       PIC X(02) VALUE '00'.
+000800
+000810 PROCEDURE DIVISION.
+000820*----------------------------------------------------------------
+000830*    0000-MAINLINE
+000840*----------------------------------------------------------------
+000850 0000-MAINLINE.
+000860     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000870     IF DL1-MNT-FILE-STATUS NOT = '00'
+000880         DISPLAY 'DL1-0001-MAINTENANCE TRANSACTION REJECTED - '
+000890                 'NO TRANSACTION RECORD ON MNTFILE'
+000900         MOVE 8 TO RETURN-CODE
+000910     ELSE
+000920         PERFORM 1500-DISPLAY-PRIOR-PARAMETERS THRU
+000930                 1500-DISPLAY-PRIOR-PARAMETERS-EXIT
+000940         PERFORM 2000-BUILD-CONTROL-RECORD THRU
+000950                 2000-BUILD-CONTROL-RECORD-EXIT
+000960         CALL 'DL1V0001' USING DL1-CONTROL-RECORD
+000970                               DL1-VALID-PARMS-SW
+000980         IF DL1-VALID-PARMS
+000990             PERFORM 3000-REWRITE-CTLFILE THRU
+001000                     3000-REWRITE-CTLFILE-EXIT
+001010             MOVE 0 TO RETURN-CODE
+001020         ELSE
+001030             DISPLAY 'DL1-0001-MAINTENANCE TRANSACTION REJECTED '
+001040                     '- CTLFILE LEFT UNCHANGED'
+001050             MOVE 8 TO RETURN-CODE
+001060         END-IF
+001070     END-IF.
+001080     STOP RUN.
+001090 0000-MAINLINE-EXIT.
+001100     EXIT.
+001110
+001120*----------------------------------------------------------------
+001130*    1000-INITIALIZE - READ THE ONE MAINTENANCE TRANSACTION
+001140*    FOR THIS RUN.
+001150*----------------------------------------------------------------
+001160 1000-INITIALIZE.
+001170     OPEN INPUT MNT-FILE.
+001180     IF DL1-MNT-FILE-STATUS = '00'
+001190         READ MNT-FILE
+001200             AT END
+001210                 MOVE '10' TO DL1-MNT-FILE-STATUS
+001220         END-READ
+001230         CLOSE MNT-FILE
+001240     END-IF.
+001250 1000-INITIALIZE-EXIT.
+001260     EXIT.
+001270
+001280*----------------------------------------------------------------
+001290*    1500-DISPLAY-PRIOR-PARAMETERS - SHOW THE PARAMETERS ON
+001300*    CTLFILE BEFORE THIS TRANSACTION REPLACES THEM, SO
+001310*    OPERATIONS CAN CONFIRM WHAT IS ABOUT TO CHANGE.
+001320*----------------------------------------------------------------
+001330 1500-DISPLAY-PRIOR-PARAMETERS.
+001340     OPEN INPUT CTL-FILE.
+001350     IF DL1-CTL-FILE-STATUS NOT = '00'
+001360         DISPLAY 'DL1-0001-NO PRIOR CTLFILE FOUND - '
+001370                 'FIRST-TIME SETUP'
+001380     ELSE
+001390         READ CTL-FILE
+001400             AT END
+001410                 DISPLAY 'DL1-0001-PRIOR CTLFILE EXISTS BUT IS '
+001420                         'EMPTY'
+001430             NOT AT END
+001440                 DISPLAY 'DL1-0001-PRIOR PARAMETERS - RUN ID '
+001450                         DL1-CTL-RUN-ID ' UPPER BOUND '
+001460                         DL1-CTL-UPPER-BOUND ' DIVISOR COUNT '
+001470                         DL1-CTL-DIVISOR-COUNT
+001480         END-READ
+001490         CLOSE CTL-FILE
+001500     END-IF.
+001510 1500-DISPLAY-PRIOR-PARAMETERS-EXIT.
+001520     EXIT.
+001530
+001540*----------------------------------------------------------------
+001550*    2000-BUILD-CONTROL-RECORD - CONVERT THE UNSIGNED
+001560*    MAINTENANCE FIELDS INTO THE CONTROL RECORD LAYOUT THAT
+001570*    DL1V0001 VALIDATES AND CTLFILE STORES.
+001580*----------------------------------------------------------------
+001590 2000-BUILD-CONTROL-RECORD.
+001600     MOVE SPACES TO DL1-CONTROL-RECORD.
+001610     MOVE DL1-MNT-PROBLEM-ID TO DL1-CTL-PROBLEM-ID.
+001620     MOVE DL1-MNT-RUN-ID TO DL1-CTL-RUN-ID.
+001630     MOVE DL1-MNT-UPPER-BOUND TO DL1-CTL-UPPER-BOUND.
+001640     MOVE DL1-MNT-DIVISOR-COUNT TO DL1-CTL-DIVISOR-COUNT.
+001650     PERFORM 2100-MOVE-ONE-DIVISOR THRU
+001660             2100-MOVE-ONE-DIVISOR-EXIT
+001670         VARYING DL1-DIVISOR-IDX FROM 1 BY 1
+001680         UNTIL DL1-DIVISOR-IDX > 10.
+001690 2000-BUILD-CONTROL-RECORD-EXIT.
+001700     EXIT.
+001710
+001720 2100-MOVE-ONE-DIVISOR.
+001730     MOVE DL1-MNT-DIVISOR (DL1-DIVISOR-IDX)
+001740         TO DL1-CTL-DIVISOR (DL1-DIVISOR-IDX).
+001750 2100-MOVE-ONE-DIVISOR-EXIT.
+001760     EXIT.
+001770
+001780*----------------------------------------------------------------
+001790*    3000-REWRITE-CTLFILE - THE TRANSACTION PASSED VALIDATION -
+001800*    DISPLAY THE NEW PARAMETERS AND REPLACE THE PRODUCTION
+001810*    CONTROL RECORD WITH THEM.
+001820*----------------------------------------------------------------
+001830 3000-REWRITE-CTLFILE.
+001840     DISPLAY 'DL1-0001-NEW PARAMETERS - RUN ID ' DL1-CTL-RUN-ID
+001850             ' UPPER BOUND ' DL1-CTL-UPPER-BOUND
+001860             ' DIVISOR COUNT ' DL1-CTL-DIVISOR-COUNT.
+001870     PERFORM 3100-DISPLAY-ONE-DIVISOR THRU
+001880             3100-DISPLAY-ONE-DIVISOR-EXIT
+001890         VARYING DL1-DIVISOR-IDX FROM 1 BY 1
+001900         UNTIL DL1-DIVISOR-IDX > DL1-CTL-DIVISOR-COUNT.
+001910     OPEN OUTPUT CTL-FILE.
+001920     WRITE DL1-CONTROL-RECORD.
+001930     CLOSE CTL-FILE.
+001940     DISPLAY 'DL1-0001-CTLFILE UPDATED - RUN ID ' DL1-CTL-RUN-ID.
+001950 3000-REWRITE-CTLFILE-EXIT.
+001960     EXIT.
+001970
+001980 3100-DISPLAY-ONE-DIVISOR.
+001990     DISPLAY 'DL1-0001-   DIVISOR ' DL1-DIVISOR-IDX ' = '
+002000             DL1-CTL-DIVISOR (DL1-DIVISOR-IDX).
+002010 3100-DISPLAY-ONE-DIVISOR-EXIT.
+002020     EXIT.
+002030 
+002040 END PROGRAM DL1U0001.
