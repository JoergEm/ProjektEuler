@@ -0,0 +1,78 @@
+000100*----------------------------------------------------------------
+000110*    DL1V0001 - VALIDATE A PROJECT-EULER PROBLEM 1 CONTROL
+000120*               RECORD.  SHARED BY 0001MULTIPLESOF3OR5 (BEFORE
+000130*               THE SUMMATION LOOP RUNS) AND DL1U0001 (BEFORE
+000140*               A MAINTENANCE TRANSACTION IS ALLOWED TO
+000150*               REWRITE CTLFILE) SO BOTH AGREE ON WHAT MAKES
+000160*               A CONTROL RECORD VALID.
+000170*
+000180*    REJECTS AN UPPER BOUND OF ZERO OR LESS, A DIVISOR COUNT
+000190*    OUTSIDE 1 THRU 10, OR ANY ACTIVE DIVISOR LESS THAN 1.
+000200*
+000210*    MODIFICATION HISTORY
+000220*    DATE       INIT  DESCRIPTION
+000230*    ---------- ----  ----------------------------------
+000240*    2026-08-09 JM    ORIGINAL PROGRAM - FACTORED OUT OF
+000250*                     0001MULTIPLESOF3OR5'S OWN VALIDATION
+000260*                     PARAGRAPHS SO DL1U0001 CAN REUSE THE
+000270*                     SAME RULES.
+000280*----------------------------------------------------------------
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID.              DL1V0001.
+000310 AUTHOR.                  JOERG M.
+000320 INSTALLATION.            AT GITHUB JOERGEM.
+000330 DATE-WRITTEN.            2026.
+000340 DATE-COMPILED.           2026-08-09.
+000350 SECURITY.                VERSION.
+000360*    THIS PROGRAM IS WITHOUT ANY WARRANTY; WITHOUT EVEN THE
+000370*    IMPLIED WARRANTY OF MERCHANTABILITY OR FITNESS FOR A
+000380*    PARTICULAR PURPOSE.
+000390 
+000400 DATA DIVISION.
+000410 WORKING-STORAGE SECTION.
+000420 77  DL1-DIVISOR-IDX           PIC 9(02) COMP
+000430                               VALUE ZERO.
+000440 
+000450 LINKAGE SECTION.
+000460     COPY CTLREC00.
+000470 01  DL1-LNK-VALID-SW          PIC X(01).
+000480     88  DL1-LNK-VALID                  VALUE 'Y'.
+000490     88  DL1-LNK-INVALID                VALUE 'N'.
+000500 
+000510 PROCEDURE DIVISION USING DL1-CONTROL-RECORD
+000520                          DL1-LNK-VALID-SW.
+000530*----------------------------------------------------------------
+000540*    0000-MAINLINE
+000550*----------------------------------------------------------------
+000560 0000-MAINLINE.
+000570     MOVE 'Y' TO DL1-LNK-VALID-SW.
+000580     IF DL1-CTL-UPPER-BOUND NOT > ZERO
+000590         DISPLAY 'DL1-0001-INVALID UPPER BOUND - MUST BE '
+000600                 'GREATER THAN ZERO'
+000610         MOVE 'N' TO DL1-LNK-VALID-SW
+000620     END-IF.
+000630     IF DL1-CTL-DIVISOR-COUNT NOT > ZERO
+000640        OR DL1-CTL-DIVISOR-COUNT > 10
+000650         DISPLAY 'DL1-0001-INVALID DIVISOR COUNT - MUST BE '
+000660                 '1 THRU 10'
+000670         MOVE 'N' TO DL1-LNK-VALID-SW
+000680     ELSE
+000690         PERFORM 1100-VALIDATE-ONE-DIVISOR THRU
+000700                 1100-VALIDATE-ONE-DIVISOR-EXIT
+000710             VARYING DL1-DIVISOR-IDX FROM 1 BY 1
+000720             UNTIL DL1-DIVISOR-IDX > DL1-CTL-DIVISOR-COUNT
+000730     END-IF.
+000740     GOBACK.
+000750 0000-MAINLINE-EXIT.
+000760     EXIT.
+000770 
+000780 1100-VALIDATE-ONE-DIVISOR.
+000790     IF DL1-CTL-DIVISOR (DL1-DIVISOR-IDX) NOT > ZERO
+000800         DISPLAY 'DL1-0001-INVALID DIVISOR AT INDEX '
+000810                 DL1-DIVISOR-IDX
+000820         MOVE 'N' TO DL1-LNK-VALID-SW
+000830     END-IF.
+000840 1100-VALIDATE-ONE-DIVISOR-EXIT.
+000850     EXIT.
+000860 
+000870 END PROGRAM DL1V0001.
