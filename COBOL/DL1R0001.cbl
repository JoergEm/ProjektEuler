@@ -0,0 +1,205 @@
+000100*----------------------------------------------------------------
+000110*    DL1R0001 - RUN-OVER-RUN RECONCILIATION REPORT FOR THE
+000120*               PROJECT EULER PROBLEM 1 SUMMATION.
+000130*
+000140*    READS THE AUDIT LOG (AUDREC00, WRITTEN BY
+000150*    0001MULTIPLESOF3OR5 ON EVERY RUN) AND COMPARES THE MOST
+000160*    RECENT RUN'S SUMME TO THE RUN BEFORE IT.  A SWING LARGER
+000170*    THAN DL1-REC-TOLERANCE-PCT PERCENT IS FLAGGED AS AN
+000180*    EXCEPTION ON THE RECONCILIATION REPORT (RECREC00) AND
+000190*    RETURNS A NON-ZERO CONDITION CODE SO THE JOB STREAM CAN
+000200*    NOTICE IT.
+000210*
+000220*    MODIFICATION HISTORY
+000230*    DATE       INIT  DESCRIPTION
+000240*    ---------- ----  ----------------------------------
+000250*    2026-08-09 JM    ORIGINAL PROGRAM.
+000251*    2026-08-09 JM    A PRIOR SUMME OF ZERO FOLLOWED BY A
+000252*                     NONZERO CURRENT SUMME NOW FORCES AN
+000253*                     EXCEPTION INSTEAD OF A GUARANTEED 0%
+000254*                     SWING - A ZERO PRIOR TOTAL (E.G. A
+000255*                     REJECTED RUN'S AUDIT ROW) MUST NOT HIDE
+000256*                     A REAL JUMP IN THE CURRENT TOTAL.
+000257*    2026-08-09 JM    ADDED FILE STATUS TO AUD-FILE/REC-FILE,
+000258*                     MATCHING THE CONVENTION USED EVERYWHERE
+000259*                     ELSE IN THE TREE.  WITHOUT IT, OPENING
+000260*                     AUD-FILE INPUT BEFORE AUDFILE HAS EVER
+000261*                     BEEN WRITTEN (E.G. THE FIRST TIME THIS
+000262*                     JOB EVER RUNS) ABENDED THE RUN UNIT
+000263*                     INSTEAD OF FALLING THROUGH TO THE
+000264*                     DOCUMENTED "FEWER THAN TWO AUDIT RECORDS"
+000265*                     RETURN-CODE 4 PATH.
+000266*----------------------------------------------------------------
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID.              DL1R0001.
+000290 AUTHOR.                  JOERG M.
+000300 INSTALLATION.            AT GITHUB JOERGEM.
+000310 DATE-WRITTEN.            2026.
+000320 DATE-COMPILED.           2026-08-09.
+000330 SECURITY.                VERSION.
+000340*    THIS PROGRAM IS WITHOUT ANY WARRANTY; WITHOUT EVEN THE
+000350*    IMPLIED WARRANTY OF MERCHANTABILITY OR FITNESS FOR A
+000360*    PARTICULAR PURPOSE.
+000370 
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT AUD-FILE ASSIGN "AUDFILE"
+000415         ORGANIZATION IS SEQUENTIAL
+000417         FILE STATUS IS DL1-AUD-FILE-STATUS.
+000430     SELECT REC-FILE ASSIGN "RECFILE"
+000435         ORGANIZATION IS SEQUENTIAL
+000437         FILE STATUS IS DL1-REC-FILE-STATUS.
+000450 
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  AUD-FILE
+000490     RECORDING MODE IS F
+000500     LABEL RECORDS ARE STANDARD.
+000510     COPY AUDREC00.
+000520 
+000530 FD  REC-FILE
+000540     RECORDING MODE IS F
+000550     LABEL RECORDS ARE STANDARD.
+000560     COPY RECREC00.
+000570 
+000580 WORKING-STORAGE SECTION.
+000585 77  DL1-AUD-FILE-STATUS       PIC X(02) VALUE '00'.
+000587 77  DL1-REC-FILE-STATUS       PIC X(02) VALUE '00'.
+000590 77  DL1-REC-TOLERANCE-PCT     PIC 9(03) COMP
+000600                               VALUE 10.
+000610 77  DL1-AUD-EOF-SW            PIC X(01) VALUE 'N'.
+000620     88  DL1-AUD-AT-EOF                  VALUE 'Y'.
+000630 77  DL1-AUD-COUNT             PIC 9(04) COMP
+000640                               VALUE ZERO.
+000650 77  DL1-PRI-RUN-ID            PIC X(08) VALUE SPACES.
+000660 77  DL1-PRI-SUMME             PIC S9(15) COMP-3
+000670                               VALUE ZERO.
+000680 77  DL1-CUR-RUN-ID            PIC X(08) VALUE SPACES.
+000690 77  DL1-CUR-SUMME             PIC S9(15) COMP-3
+000700                               VALUE ZERO.
+000710 77  DL1-SWING-AMOUNT          PIC S9(15) COMP-3
+000720                               VALUE ZERO.
+000730 77  DL1-SWING-PCT             PIC S9(05)V9(02) COMP-3
+000740                               VALUE ZERO.
+000750 77  DL1-EXCEPTION-SW          PIC X(01) VALUE 'N'.
+000760     88  DL1-EXCEPTION                   VALUE 'Y'.
+000770 77  DL1-RUN-DATE-YMD          PIC 9(08) VALUE ZERO.
+000780 
+000790 PROCEDURE DIVISION.
+000800*----------------------------------------------------------------
+000810*    0000-MAINLINE
+000820*----------------------------------------------------------------
+000830 0000-MAINLINE.
+000840     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000850     IF DL1-AUD-COUNT < 2
+000860         DISPLAY 'DL1-0001-RECONCILIATION SKIPPED - FEWER '
+000870                 'THAN TWO AUDIT RECORDS ON FILE'
+000880         MOVE 4 TO RETURN-CODE
+000890     ELSE
+000900         PERFORM 2000-RECONCILE THRU 2000-RECONCILE-EXIT
+000910         PERFORM 3000-WRITE-REPORT THRU 3000-WRITE-REPORT-EXIT
+000920         IF DL1-EXCEPTION
+000930             DISPLAY 'DL1-0001-SUMME SWING EXCEEDS TOLERANCE - '
+000940                     'SEE RECFILE'
+000950             MOVE 4 TO RETURN-CODE
+000960         ELSE
+000970             MOVE 0 TO RETURN-CODE
+000980         END-IF
+000990     END-IF.
+001000     STOP RUN.
+001010 0000-MAINLINE-EXIT.
+001020     EXIT.
+001030 
+001040*----------------------------------------------------------------
+001050*    1000-INITIALIZE - READ THE AUDIT LOG TO EOF, KEEPING THE
+001060*    LAST TWO RECORDS SEEN (THE MOST RECENT RUN AND THE ONE
+001070*    BEFORE IT).
+001080*----------------------------------------------------------------
+001090 1000-INITIALIZE.
+001100     OPEN INPUT AUD-FILE.
+001103     IF DL1-AUD-FILE-STATUS = '35'
+001106         DISPLAY 'DL1-0001-AUDFILE NOT FOUND - TREATING AS '
+001109                 'NO PRIOR RUN HISTORY'
+001112     ELSE
+001115         PERFORM 1100-READ-ONE-AUDIT-RECORD THRU
+001120                 1100-READ-ONE-AUDIT-RECORD-EXIT
+001130             UNTIL DL1-AUD-AT-EOF
+001135         CLOSE AUD-FILE
+001140     END-IF.
+001150 1000-INITIALIZE-EXIT.
+001160     EXIT.
+001170 
+001180 1100-READ-ONE-AUDIT-RECORD.
+001190     READ AUD-FILE
+001200         AT END
+001210             MOVE 'Y' TO DL1-AUD-EOF-SW
+001220         NOT AT END
+001230             MOVE DL1-CUR-RUN-ID TO DL1-PRI-RUN-ID
+001240             MOVE DL1-CUR-SUMME TO DL1-PRI-SUMME
+001250             MOVE DL1-AUD-RUN-ID TO DL1-CUR-RUN-ID
+001260             MOVE DL1-AUD-SUMME TO DL1-CUR-SUMME
+001270             ADD 1 TO DL1-AUD-COUNT
+001280     END-READ.
+001290 1100-READ-ONE-AUDIT-RECORD-EXIT.
+001300     EXIT.
+001310 
+001320*----------------------------------------------------------------
+001330*    2000-RECONCILE - COMPARE THE CURRENT RUN'S SUMME TO THE
+001340*    PRIOR RUN'S AND FLAG A SWING OUTSIDE TOLERANCE.
+001350*----------------------------------------------------------------
+001360 2000-RECONCILE.
+001370     COMPUTE DL1-SWING-AMOUNT = DL1-CUR-SUMME - DL1-PRI-SUMME.
+001380     IF DL1-PRI-SUMME = 0
+001385         IF DL1-CUR-SUMME = 0
+001386             MOVE 0 TO DL1-SWING-PCT
+001387         ELSE
+001388             MOVE 99999.99 TO DL1-SWING-PCT
+001389         END-IF
+001400     ELSE
+001410         COMPUTE DL1-SWING-PCT ROUNDED =
+001420             (DL1-SWING-AMOUNT / DL1-PRI-SUMME) * 100
+001430             ON SIZE ERROR
+001440                 MOVE 99999.99 TO DL1-SWING-PCT
+001450         END-COMPUTE
+001460     END-IF.
+001470     IF DL1-SWING-PCT < 0
+001480         COMPUTE DL1-SWING-PCT = DL1-SWING-PCT * -1
+001490     END-IF.
+001500     MOVE 'N' TO DL1-EXCEPTION-SW.
+001510     IF DL1-SWING-PCT > DL1-REC-TOLERANCE-PCT
+001520         MOVE 'Y' TO DL1-EXCEPTION-SW
+001530     END-IF.
+001540 2000-RECONCILE-EXIT.
+001550     EXIT.
+001560 
+001570*----------------------------------------------------------------
+001580*    3000-WRITE-REPORT - WRITE THE ONE-LINE RECONCILIATION
+001590*    REPORT TO RECFILE.
+001600*----------------------------------------------------------------
+001610 3000-WRITE-REPORT.
+001620     ACCEPT DL1-RUN-DATE-YMD FROM DATE YYYYMMDD.
+001630     OPEN OUTPUT REC-FILE.
+001640     MOVE SPACES TO DL1-RECON-RECORD.
+001650     MOVE DL1-RUN-DATE-YMD (1:4) TO DL1-REC-REPORT-DATE (1:4).
+001660     MOVE '-' TO DL1-REC-REPORT-DATE (5:1).
+001670     MOVE DL1-RUN-DATE-YMD (5:2) TO DL1-REC-REPORT-DATE (6:2).
+001680     MOVE '-' TO DL1-REC-REPORT-DATE (8:1).
+001690     MOVE DL1-RUN-DATE-YMD (7:2) TO DL1-REC-REPORT-DATE (9:2).
+001700     MOVE DL1-PRI-RUN-ID TO DL1-REC-PRIOR-RUN-ID.
+001710     MOVE DL1-PRI-SUMME TO DL1-REC-PRIOR-SUMME.
+001720     MOVE DL1-CUR-RUN-ID TO DL1-REC-CURR-RUN-ID.
+001730     MOVE DL1-CUR-SUMME TO DL1-REC-CURR-SUMME.
+001740     MOVE DL1-SWING-AMOUNT TO DL1-REC-SWING-AMOUNT.
+001750     MOVE DL1-SWING-PCT TO DL1-REC-SWING-PCT.
+001760     IF DL1-EXCEPTION
+001770         MOVE 'EXCEPTION' TO DL1-REC-EXCEPTION-TEXT
+001780     ELSE
+001790         MOVE 'OK' TO DL1-REC-EXCEPTION-TEXT
+001800     END-IF.
+001810     WRITE DL1-RECON-RECORD.
+001820     CLOSE REC-FILE.
+001830 3000-WRITE-REPORT-EXIT.
+001840     EXIT.
+001850 
+001860 END PROGRAM DL1R0001.
