@@ -0,0 +1,109 @@
+000100*----------------------------------------------------------------
+000110*    DL1M0001 - PROJECT EULER FAMILY - PROBLEM 1 DRIVER
+000120*
+000130*    READS THE RUN'S CONTROL RECORD FROM CTLFILE AND CALLS
+000140*    0001MULTIPLESOF3OR5 TO DO THE SUMMATION, PASSING THE
+000150*    CONTROL RECORD ON THE CALL INSTEAD OF LETTING THE
+000160*    SUMMATION MODULE OPEN CTLFILE ITSELF.  THIS IS THE
+000170*    PROGRAM JCL SHOULD EXECUTE - 0001MULTIPLESOF3OR5 IS NOW
+000180*    A CALLABLE SUBPROGRAM, NOT A STANDALONE MAIN PROGRAM.
+000190*
+000200*    MODIFICATION HISTORY
+000210*    DATE       INIT  DESCRIPTION
+000220*    ---------- ----  ----------------------------------
+000230*    2026-08-09 JM    ORIGINAL DRIVER.
+000240*    2026-08-09 JM    2000-CALL-PROBLEM NOW DISPATCHES ON
+000250*                     DL1-CTL-PROBLEM-ID INSTEAD OF CALLING
+000260*                     0001MULTIPLESOF3OR5 UNCONDITIONALLY, SO
+000270*                     FUTURE SUMMATION SUB-MODULES CAN BE
+000280*                     PLUGGED IN UNDER THIS SAME ENTRY POINT.
+000290*                     ADDED FILE STATUS/AT END CHECKING ON THE
+000300*                     CTLFILE READ INSTEAD OF AN UNCHECKED READ.
+000310*----------------------------------------------------------------
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID.              DL1M0001.
+000340 AUTHOR.                  JOERG M.
+000350 INSTALLATION.            AT GITHUB JOERGEM.
+000360 DATE-WRITTEN.            2026.
+000370 DATE-COMPILED.           2026-08-09.
+000380 SECURITY.                VERSION.
+000390*    THIS PROGRAM IS WITHOUT ANY WARRANTY; WITHOUT EVEN THE
+000400*    IMPLIED WARRANTY OF MERCHANTABILITY OR FITNESS FOR A
+000410*    PARTICULAR PURPOSE.
+000420 
+000430 ENVIRONMENT DIVISION.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT CTL-FILE ASSIGN "CTLFILE"
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS DL1-CTL-FILE-STATUS.
+000490
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  CTL-FILE
+000530     RECORDING MODE IS F
+000540     LABEL RECORDS ARE STANDARD.
+000550     COPY CTLREC00.
+000560
+000570 WORKING-STORAGE SECTION.
+000580 77  DL1-RETURN-CODE           PIC 9(04) VALUE ZERO.
+000590 77  DL1-CTL-FILE-STATUS       PIC X(02) VALUE '00'.
+000600
+000610 PROCEDURE DIVISION.
+000620*----------------------------------------------------------------
+000630*    0000-MAINLINE
+000640*----------------------------------------------------------------
+000650 0000-MAINLINE.
+000660     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000670     IF DL1-CTL-FILE-STATUS = '00'
+000680         PERFORM 2000-CALL-PROBLEM THRU 2000-CALL-PROBLEM-EXIT
+000690     END-IF.
+000700     MOVE DL1-RETURN-CODE TO RETURN-CODE.
+000710     STOP RUN.
+000720 0000-MAINLINE-EXIT.
+000730     EXIT.
+000740
+000750*----------------------------------------------------------------
+000760*    1000-INITIALIZE - READ THE CONTROL RECORD ONCE, BEFORE
+000770*    DISPATCHING TO THE PROBLEM MODULE.  AN EMPTY OR MISSING
+000780*    CTLFILE IS A SETUP ERROR, NOT SOMETHING TO READ PAST.
+000790*----------------------------------------------------------------
+000800 1000-INITIALIZE.
+000810     OPEN INPUT CTL-FILE.
+000820     IF DL1-CTL-FILE-STATUS NOT = '00'
+000830         DISPLAY 'DL1-0001-CTLFILE COULD NOT BE OPENED - STATUS '
+000840                 DL1-CTL-FILE-STATUS
+000850         MOVE 16 TO DL1-RETURN-CODE
+000860     ELSE
+000870         READ CTL-FILE
+000880             AT END
+000890                 DISPLAY 'DL1-0001-CTLFILE IS EMPTY - NOTHING '
+000900                         'TO RUN'
+000910                 MOVE 16 TO DL1-RETURN-CODE
+000920                 MOVE '10' TO DL1-CTL-FILE-STATUS
+000930         END-READ
+000940         CLOSE CTL-FILE
+000950     END-IF.
+000960 1000-INITIALIZE-EXIT.
+000970     EXIT.
+000980
+000990*----------------------------------------------------------------
+001000*    2000-CALL-PROBLEM - DISPATCH TO THE SUMMATION MODULE
+001010*    FOR THIS RUN, PASSING THE CONTROL RECORD JUST READ.
+001020*    DL1-CTL-PROBLEM-ID SELECTS WHICH SUB-MODULE RUNS - ADD A
+001030*    NEW WHEN HERE WHEN A NEW PROBLEM MODULE IS PLUGGED IN.
+001040*----------------------------------------------------------------
+001050 2000-CALL-PROBLEM.
+001060     EVALUATE DL1-CTL-PROBLEM-ID
+001070         WHEN '0001'
+001080             CALL '0001multiplesof3or5' USING DL1-CONTROL-RECORD
+001090                                              DL1-RETURN-CODE
+001100         WHEN OTHER
+001110             DISPLAY 'DL1-0001-UNKNOWN PROBLEM ID ON CTLFILE - '
+001120                     DL1-CTL-PROBLEM-ID
+001130             MOVE 16 TO DL1-RETURN-CODE
+001140     END-EVALUATE.
+001150 2000-CALL-PROBLEM-EXIT.
+001160     EXIT.
+001170
+001180 END PROGRAM DL1M0001.
