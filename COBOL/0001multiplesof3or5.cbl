@@ -1,36 +1,444 @@
-      $set sourceformat"free"
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. 0001multiplesof3or5.
-       AUTHOR. JÃ¶rg M.
-       INSTALLATION. @GitHub JoergEm.
-       DATE-WRITTEN. 2025.
-       SECURITY. VERSION.
-      *>  This program is WITHOUT ANY WARRANTY;
-      *>  without even the implied warranty of MERCHANTABILITY or
-      *>  FITNESS FOR A PARTICULAR PURPOSE.
-
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Summe          PIC 9(6) VALUE 0.
-       01  Nummer         PIC 9(4) VALUE 1.
-
-       PROCEDURE DIVISION.
-       Begin.
-           PERFORM UNTIL Nummer > 999
-               IF FUNCTION MOD (Nummer, 3) = 0
-                   ADD Nummer TO Summe
-               END-IF
-               IF FUNCTION MOD (Nummer, 5) = 0
-                   ADD Nummer TO Summe
-               END-IF
-               IF FUNCTION MOD (Nummer, 15) = 0
-                   SUBTRACT Nummer FROM Summe
-               END-IF
-               ADD 1 TO Nummer
-           END-PERFORM.
-           DISPLAY Summe.
-           STOP RUN.
-       END PROGRAM 0001multiplesof3or5.
+000100*----------------------------------------------------------------
+000110*    0001MULTIPLESOF3OR5 - PROJECT EULER PROBLEM 1
+000120*
+000130*    SUMS ALL NUMBERS FROM 1 UP TO A CONTROL-RECORD-SUPPLIED
+000140*    UPPER BOUND THAT ARE EXACT MULTIPLES OF ANY DIVISOR IN A
+000150*    CONTROL-RECORD-SUPPLIED DIVISOR LIST.
+000160*
+000170*    MODIFICATION HISTORY
+000180*    DATE       INIT  DESCRIPTION
+000190*    ---------- ----  ----------------------------------
+000200*    2026-08-09 JM    PARAMETERIZED UPPER BOUND AND DIVISOR
+000210*                     LIST VIA CTLREC00 CONTROL RECORD - NO
+000220*                     MORE HARDCODED 999/3/5.  SEE CTLFILE.
+000230*    2026-08-09 JM    REPLACED THE CONSOLE DISPLAY OF SUMME
+000240*                     WITH A FORMATTED REPORT RECORD WRITTEN
+000250*                     TO RPTFILE.  SEE RPTREC00.
+000260*    2026-08-09 JM    WIDENED SUMME TO PIC S9(15) COMP-3 AND
+000270*                     ADDED AN ON SIZE ERROR CHECK SO A RUN
+000280*                     ABENDS RATHER THAN TRUNCATE SILENTLY.
+000290*    2026-08-09 JM    ADDED CHECKPOINT/RESTART.  A CHECKPOINT
+000300*                     RECORD IS APPENDED TO CHKFILE EVERY
+000310*                     DL1-CHK-INTERVAL ITERATIONS; STARTUP
+000320*                     RESUMES FROM THE LAST ONE IF PRESENT.
+000330*    2026-08-09 JM    ADDED A PER-RUN AUDIT LOG (AUDFILE) SO
+000340*                     PAST PARAMETERS/RESULTS CAN BE TRACED -
+000350*                     WRITTEN ON BOTH NORMAL AND ABORTED RUNS.
+000360*    2026-08-09 JM    CONVERTED TO A CALLABLE SUBPROGRAM - THE
+000370*                     CONTROL RECORD NOW ARRIVES VIA LINKAGE
+000380*                     SECTION FROM DL1M0001 RATHER THAN BEING
+000390*                     READ FROM CTLFILE DIRECTLY.  RETURNS THE
+000400*                     COMPLETION CODE TO THE CALLER IN PLACE
+000410*                     OF STOPPING THE RUN UNIT ITSELF.
+000420*    2026-08-09 JM    VALIDATE THE CONTROL RECORD BEFORE THE
+000430*                     SUMMATION LOOP RUNS - AN UPPER BOUND OF
+000440*                     ZERO OR LESS, A DIVISOR COUNT OUTSIDE
+000450*                     1 THRU 10, OR ANY ACTIVE DIVISOR LESS
+000460*                     THAN 1 NOW REJECTS THE RUN (RETURN-CODE
+000470*                     8) INSTEAD OF LETTING FUNCTION MOD RUN
+000480*                     AGAINST BAD DATA.
+000490*    2026-08-09 JM    VALIDATION MOVED OUT TO DL1V0001 SO THE
+000500*                     NEW DL1U0001 MAINTENANCE TRANSACTION CAN
+000510*                     REJECT A BAD CTLFILE UPDATE WITH THE
+000520*                     SAME RULES INSTEAD OF A SECOND COPY.
+000530*    2026-08-09 JM    1100-CHECK-RESTART NOW ONLY HONORS A
+000540*                     CHECKPOINT WHOSE DL1-CHK-RUN-ID MATCHES
+000550*                     THIS RUN'S DL1-CTL-RUN-ID - A LEFTOVER
+000560*                     CHECKPOINT FROM A DIFFERENT RUN NO
+000570*                     LONGER GETS ADOPTED.  8000-TERMINATE NOW
+000580*                     CLEARS CHKFILE ON NORMAL COMPLETION SO A
+000590*                     FOLLOW-ON RUN DOES NOT MISTAKE THE LAST
+000600*                     CHECKPOINT BEFORE COMPLETION FOR AN
+000610*                     IN-FLIGHT RESTART AND SKIP ITS OWN LOOP.
+000620*    2026-08-09 JM    WIDENED DL1-SUMME-TEXT-BEARING REPORT/
+000630*                     AUDIT FIELDS (DL1-RPT-SUMME, DL1-AUD-
+000640*                     SUMME) TO -(15)9 IN RPTREC00/AUDREC00 -
+000650*                     THEY WERE A DIGIT SHORT OF THE S9(15)
+000660*                     COMP-3 ACCUMULATOR AND WERE ZEROING OUT
+000670*                     TOTALS IN THE 1E14-1E15 RANGE.  ALSO
+000680*                     WIDENED DL1-DIVISOR-LIST-TEXT (AND THE
+000690*                     MATCHING RPTREC00/AUDREC00 FIELDS) FROM
+000700*                     X(40) TO X(49) TO FIT THE WORST-CASE TEN
+000710*                     4-DIGIT DIVISORS WITH COMMAS - IT WAS
+000720*                     SILENTLY TRUNCATING THE LAST DIVISOR(S)
+000730*                     OFF A FULLY VALID CONTROL RECORD.
+000740*    2026-08-09 JM    1100-CHECK-RESTART NOW ALSO COMPARES THE
+000750*                     CHECKPOINT'S UPPER BOUND AND DIVISOR
+000760*                     LIST (CHKREC00) TO THE CURRENT CONTROL
+000770*                     RECORD, NOT JUST THE RUN-ID - A RUN-ID
+000780*                     REUSED AFTER A MAINTENANCE-TRANSACTION
+000790*                     PARAMETER CHANGE WAS ADOPTING A STALE
+000800*                     CHECKPOINT WHOSE NUMMER COULD ALREADY BE
+000810*                     PAST THE NEW, SMALLER UPPER BOUND,
+000820*                     SKIPPING THE SUMMATION LOOP ENTIRELY AND
+000830*                     REPORTING THE OLD RUN'S SUMME AS IF IT
+000840*                     WERE THE ANSWER TO THE NEW PARAMETERS.
+000841*    2026-08-09 JM    A REJECTED (MISMATCHED) CHECKPOINT NOW ALSO
+000842*                     FORCES CHK-FILE TO BE OPENED OUTPUT RATHER
+000843*                     THAN EXTEND - PREVIOUSLY THE NOW-IRRELEVANT
+000844*                     CHECKPOINT STAYED IN THE FILE AHEAD OF THE
+000845*                     FRESH RUN'S CHECKPOINTS AND WAS ONLY CLEARED
+000846*                     IF THE RUN LATER COMPLETED NORMALLY.
+000850*----------------------------------------------------------------
+000860 IDENTIFICATION DIVISION.
+000870 PROGRAM-ID.              0001multiplesof3or5.
+000880 AUTHOR.                  JOERG M.
+000890 INSTALLATION.            AT GITHUB JOERGEM.
+000900 DATE-WRITTEN.            2025.
+000910 DATE-COMPILED.           2026-08-09.
+000920 SECURITY.                VERSION.
+000930*    THIS PROGRAM IS WITHOUT ANY WARRANTY; WITHOUT EVEN THE
+000940*    IMPLIED WARRANTY OF MERCHANTABILITY OR FITNESS FOR A
+000950*    PARTICULAR PURPOSE.
+000960 
+000970 ENVIRONMENT DIVISION.
+000980 INPUT-OUTPUT SECTION.
+000990 FILE-CONTROL.
+001000     SELECT RPT-FILE ASSIGN "RPTFILE"
+001010         ORGANIZATION IS SEQUENTIAL.
+001020     SELECT CHK-FILE ASSIGN "CHKFILE"
+001030         ORGANIZATION IS SEQUENTIAL
+001040         FILE STATUS IS DL1-CHK-FILE-STATUS.
+001050     SELECT AUD-FILE ASSIGN "AUDFILE"
+001060         ORGANIZATION IS SEQUENTIAL
+001070         FILE STATUS IS DL1-AUD-FILE-STATUS.
+001080 
+001090 DATA DIVISION.
+001100 FILE SECTION.
+001110 FD  RPT-FILE
+001120     RECORDING MODE IS F
+001130     LABEL RECORDS ARE STANDARD.
+001140     COPY RPTREC00.
+001150 
+001160 FD  CHK-FILE
+001170     RECORDING MODE IS F
+001180     LABEL RECORDS ARE STANDARD.
+001190     COPY CHKREC00.
+001200 
+001210 FD  AUD-FILE
+001220     RECORDING MODE IS F
+001230     LABEL RECORDS ARE STANDARD.
+001240     COPY AUDREC00.
+001250 
+001260 WORKING-STORAGE SECTION.
+001270 77  DL1-NUMMER                PIC 9(08) VALUE ZERO.
+001280 77  DL1-SUMME                 PIC S9(15) COMP-3
+001290                               VALUE ZERO.
+001300 77  DL1-DIVISOR-IDX           PIC 9(02) COMP
+001310                               VALUE ZERO.
+001320 77  DL1-FOUND-SW              PIC X(01) VALUE 'N'.
+001330     88  DL1-FOUND                       VALUE 'Y'.
+001340     88  DL1-NOT-FOUND                   VALUE 'N'.
+001350 77  DL1-RUN-DATE-YMD          PIC 9(08) VALUE ZERO.
+001360 77  DL1-RPT-PTR               PIC 9(04) COMP
+001370                               VALUE ZERO.
+001380 77  DL1-DIVISOR-EDIT          PIC Z(3)9.
+001390 77  DL1-CHK-FILE-STATUS       PIC X(02) VALUE '00'.
+001400 77  DL1-CHK-INTERVAL          PIC 9(06) COMP
+001410                               VALUE 1000.
+001420 77  DL1-CHK-COUNTER           PIC 9(06) COMP
+001430                               VALUE ZERO.
+001440 77  DL1-CHKFILE-EXISTS-SW     PIC X(01) VALUE 'N'.
+001450     88  DL1-CHKFILE-EXISTS             VALUE 'Y'.
+001460 77  DL1-RESTART-SW            PIC X(01) VALUE 'N'.
+001470     88  DL1-RESTARTED                  VALUE 'Y'.
+001480 77  DL1-CHK-EOF-SW            PIC X(01) VALUE 'N'.
+001490     88  DL1-CHK-AT-EOF                 VALUE 'Y'.
+001500 77  DL1-AUD-FILE-STATUS       PIC X(02) VALUE '00'.
+001510 77  DL1-AUD-TIME-HHMMSS       PIC 9(08) VALUE ZERO.
+001520 77  DL1-DIVISOR-LIST-TEXT     PIC X(49) VALUE SPACES.
+001530 77  DL1-VALID-PARMS-SW        PIC X(01) VALUE 'Y'.
+001540     88  DL1-VALID-PARMS                 VALUE 'Y'.
+001550     88  DL1-INVALID-PARMS               VALUE 'N'.
+001560 
+001570 LINKAGE SECTION.
+001580     COPY CTLREC00.
+001590 01  DL1-LNK-RETURN-CODE       PIC 9(04).
+001600 
+001610 PROCEDURE DIVISION USING DL1-CONTROL-RECORD
+001620                          DL1-LNK-RETURN-CODE.
+001630*----------------------------------------------------------------
+001640*    0000-MAINLINE
+001650*----------------------------------------------------------------
+001660 0000-MAINLINE.
+001670     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001680     IF DL1-VALID-PARMS
+001690         PERFORM 3000-SUM-LOOP THRU 3000-SUM-LOOP-EXIT
+001700             UNTIL DL1-NUMMER > DL1-CTL-UPPER-BOUND
+001710         PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT
+001720     END-IF.
+001730     MOVE RETURN-CODE TO DL1-LNK-RETURN-CODE.
+001740     GOBACK.
+001750 0000-MAINLINE-EXIT.
+001760     EXIT.
+001770 
+001780*----------------------------------------------------------------
+001790*    1000-INITIALIZE - THE CONTROL RECORD HAS ALREADY BEEN
+001800*    READ BY THE CALLING DRIVER AND ARRIVES VIA LINKAGE.
+001810*    VALIDATE IT BEFORE TOUCHING ANY FILE OR RUNNING THE
+001820*    SUMMATION LOOP AGAINST BAD DATA.
+001830*----------------------------------------------------------------
+001840 1000-INITIALIZE.
+001850     MOVE 0 TO RETURN-CODE.
+001860     MOVE 1 TO DL1-NUMMER.
+001870     MOVE 0 TO DL1-SUMME.
+001880     CALL 'DL1V0001' USING DL1-CONTROL-RECORD
+001890                          DL1-VALID-PARMS-SW.
+001900     IF DL1-INVALID-PARMS
+001910         MOVE 8 TO RETURN-CODE
+001920     END-IF.
+001930     IF DL1-VALID-PARMS
+001940         PERFORM 1100-CHECK-RESTART THRU 1100-CHECK-RESTART-EXIT
+001950         IF DL1-CHKFILE-EXISTS
+001960             OPEN EXTEND CHK-FILE
+001970         ELSE
+001980             OPEN OUTPUT CHK-FILE
+001990         END-IF
+002000     ELSE
+002010         PERFORM 8200-WRITE-AUDIT-RECORD THRU
+002020                 8200-WRITE-AUDIT-RECORD-EXIT
+002030     END-IF.
+002040 1000-INITIALIZE-EXIT.
+002050     EXIT.
+002060 
+002070*----------------------------------------------------------------
+002080*    1100-CHECK-RESTART - IF A PRIOR RUN LEFT A CHECKPOINT
+002090*    DATASET BEHIND, RESUME FROM ITS LAST RECORD INSTEAD OF
+002100*    RECOMPUTING FROM NUMMER = 1.  THE CHECKPOINT IS ONLY
+002110*    ADOPTED WHEN ITS RUN-ID, UPPER BOUND AND DIVISOR LIST ALL
+002120*    STILL MATCH THE CURRENT CONTROL RECORD - A RUN-ID REUSED
+002130*    AFTER THE PARAMETERS WERE CHANGED (SEE DL1U0001) MUST
+002140*    RECOMPUTE FROM NUMMER = 1 RATHER THAN RESUME PAST A NOW-
+002150*    INAPPLICABLE UPPER BOUND.  A MISMATCH ALSO RESETS
+002151*    DL1-CHKFILE-EXISTS-SW TO 'N' SO 1000-INITIALIZE OPENS
+002152*    CHK-FILE OUTPUT (TRUNCATE) INSTEAD OF EXTEND - THE
+002153*    REJECTED, NOW-IRRELEVANT CHECKPOINT MUST NOT SIT IN THE
+002154*    FILE AHEAD OF THE FRESH RUN'S OWN CHECKPOINTS.
+002160*----------------------------------------------------------------
+002170 1100-CHECK-RESTART.
+002180     MOVE 'N' TO DL1-CHK-EOF-SW.
+002190     MOVE 'N' TO DL1-RESTART-SW.
+002200     OPEN INPUT CHK-FILE.
+002210     IF DL1-CHK-FILE-STATUS = '35'
+002220         MOVE 'N' TO DL1-CHKFILE-EXISTS-SW
+002230     ELSE
+002240         MOVE 'Y' TO DL1-CHKFILE-EXISTS-SW
+002250         PERFORM 1110-READ-LAST-CHECKPOINT THRU
+002260                 1110-READ-LAST-CHECKPOINT-EXIT
+002270             UNTIL DL1-CHK-AT-EOF
+002280         CLOSE CHK-FILE
+002290         IF DL1-RESTARTED
+002300             IF DL1-CHK-RUN-ID = DL1-CTL-RUN-ID
+002310                 AND DL1-CHK-UPPER-BOUND = DL1-CTL-UPPER-BOUND
+002320                 AND DL1-CHK-DIVISOR-COUNT = DL1-CTL-DIVISOR-COUNT
+002330                 AND DL1-CHK-DIVISOR-TABLE = DL1-CTL-DIVISOR-TABLE
+002340                 MOVE DL1-CHK-NUMMER TO DL1-NUMMER
+002350                 MOVE DL1-CHK-SUMME TO DL1-SUMME
+002360             ELSE
+002370                 MOVE 'N' TO DL1-RESTART-SW
+002371                 MOVE 'N' TO DL1-CHKFILE-EXISTS-SW
+002380             END-IF
+002390         END-IF
+002400     END-IF.
+002410 1100-CHECK-RESTART-EXIT.
+002420     EXIT.
+002430 
+002440 1110-READ-LAST-CHECKPOINT.
+002450     READ CHK-FILE
+002460         AT END
+002470             MOVE 'Y' TO DL1-CHK-EOF-SW
+002480         NOT AT END
+002490             MOVE 'Y' TO DL1-RESTART-SW
+002500     END-READ.
+002510 1110-READ-LAST-CHECKPOINT-EXIT.
+002520     EXIT.
+002530 
+002540*----------------------------------------------------------------
+002550*    3000-SUM-LOOP - FOR EACH NUMBER IN RANGE, ADD IT
+002560*    ONCE IF IT IS AN EXACT MULTIPLE OF ANY DIVISOR IN
+002570*    THE CONTROL RECORD'S DIVISOR LIST.
+002580*----------------------------------------------------------------
+002590 3000-SUM-LOOP.
+002600     MOVE 'N' TO DL1-FOUND-SW.
+002610     PERFORM 3100-CHECK-DIVISORS THRU
+002620             3100-CHECK-DIVISORS-EXIT
+002630         VARYING DL1-DIVISOR-IDX FROM 1 BY 1
+002640         UNTIL DL1-DIVISOR-IDX > DL1-CTL-DIVISOR-COUNT
+002650            OR DL1-FOUND.
+002660     IF DL1-FOUND
+002670         ADD DL1-NUMMER TO DL1-SUMME
+002680             ON SIZE ERROR
+002690                 PERFORM 9000-ABORT-OVERFLOW THRU
+002700                         9000-ABORT-OVERFLOW-EXIT
+002710         END-ADD
+002720     END-IF.
+002730     ADD 1 TO DL1-NUMMER.
+002740     ADD 1 TO DL1-CHK-COUNTER.
+002750     IF DL1-CHK-COUNTER >= DL1-CHK-INTERVAL
+002760         PERFORM 3200-WRITE-CHECKPOINT THRU
+002770                 3200-WRITE-CHECKPOINT-EXIT
+002780         MOVE ZERO TO DL1-CHK-COUNTER
+002790     END-IF.
+002800 3000-SUM-LOOP-EXIT.
+002810     EXIT.
+002820 
+002830 3100-CHECK-DIVISORS.
+002840     IF FUNCTION MOD (DL1-NUMMER,
+002850        DL1-CTL-DIVISOR (DL1-DIVISOR-IDX)) = 0
+002860         MOVE 'Y' TO DL1-FOUND-SW
+002870     END-IF.
+002880 3100-CHECK-DIVISORS-EXIT.
+002890     EXIT.
+002900 
+002910*----------------------------------------------------------------
+002920*    3200-WRITE-CHECKPOINT - RECORD THE CURRENT NUMMER AND
+002930*    SUMME SO A RESTARTED RUN DOES NOT RECOMPUTE FROM THE
+002940*    BEGINNING.
+002950*----------------------------------------------------------------
+002960 3200-WRITE-CHECKPOINT.
+002970     MOVE DL1-CTL-RUN-ID TO DL1-CHK-RUN-ID.
+002980     MOVE DL1-NUMMER TO DL1-CHK-NUMMER.
+002990     MOVE DL1-SUMME TO DL1-CHK-SUMME.
+003000     MOVE DL1-CTL-UPPER-BOUND TO DL1-CHK-UPPER-BOUND.
+003010     MOVE DL1-CTL-DIVISOR-COUNT TO DL1-CHK-DIVISOR-COUNT.
+003020     MOVE DL1-CTL-DIVISOR-TABLE TO DL1-CHK-DIVISOR-TABLE.
+003030     WRITE DL1-CHECKPOINT-RECORD.
+003040 3200-WRITE-CHECKPOINT-EXIT.
+003050     EXIT.
+003060 
+003070*----------------------------------------------------------------
+003080*    8000-TERMINATE - WRITE THE RUN'S RESULT TO THE REPORT
+003090*    DATASET: RUN DATE, RUN ID, PARAMETERS USED, AND THE
+003100*    FINAL TOTAL.
+003110*----------------------------------------------------------------
+003120 8000-TERMINATE.
+003130     ACCEPT DL1-RUN-DATE-YMD FROM DATE YYYYMMDD.
+003140     OPEN OUTPUT RPT-FILE.
+003150     MOVE SPACES TO DL1-REPORT-RECORD.
+003160     MOVE DL1-RUN-DATE-YMD (1:4) TO DL1-RPT-RUN-DATE (1:4).
+003170     MOVE '-' TO DL1-RPT-RUN-DATE (5:1).
+003180     MOVE DL1-RUN-DATE-YMD (5:2) TO DL1-RPT-RUN-DATE (6:2).
+003190     MOVE '-' TO DL1-RPT-RUN-DATE (8:1).
+003200     MOVE DL1-RUN-DATE-YMD (7:2) TO DL1-RPT-RUN-DATE (9:2).
+003210     MOVE DL1-CTL-RUN-ID TO DL1-RPT-RUN-ID.
+003220     MOVE DL1-CTL-UPPER-BOUND TO DL1-RPT-UPPER-BOUND.
+003230     PERFORM 8100-FORMAT-DIVISOR-LIST THRU
+003240             8100-FORMAT-DIVISOR-LIST-EXIT.
+003250     MOVE DL1-DIVISOR-LIST-TEXT TO DL1-RPT-DIVISOR-LIST.
+003260     MOVE DL1-SUMME TO DL1-RPT-SUMME.
+003270     WRITE DL1-REPORT-RECORD.
+003280     CLOSE RPT-FILE.
+003290     PERFORM 8050-CLEAR-CHECKPOINT THRU
+003300             8050-CLEAR-CHECKPOINT-EXIT.
+003310     PERFORM 8200-WRITE-AUDIT-RECORD THRU
+003320             8200-WRITE-AUDIT-RECORD-EXIT.
+003330 8000-TERMINATE-EXIT.
+003340     EXIT.
+003350
+003360*----------------------------------------------------------------
+003370*    8050-CLEAR-CHECKPOINT - THE RUN COMPLETED NORMALLY, SO THE
+003380*    CHECKPOINT(S) WRITTEN WHILE IT WAS IN FLIGHT NO LONGER MEAN
+003390*    ANYTHING - RE-OPENING CHKFILE OUTPUT TRUNCATES IT TO ZERO
+003400*    RECORDS.  WITHOUT THIS, 1100-CHECK-RESTART WOULD FIND THE
+003410*    LAST IN-FLIGHT CHECKPOINT ON THE *NEXT* RUN, NOT JUST ON A
+003420*    POST-ABEND RESTART OF THIS ONE, AND WOULD SKIP ITS LOOP
+003430*    ENTIRELY BECAUSE DL1-NUMMER WOULD ALREADY BE PAST THE
+003440*    UPPER BOUND.
+003450*----------------------------------------------------------------
+003460 8050-CLEAR-CHECKPOINT.
+003470     CLOSE CHK-FILE.
+003480     OPEN OUTPUT CHK-FILE.
+003490     CLOSE CHK-FILE.
+003500 8050-CLEAR-CHECKPOINT-EXIT.
+003510     EXIT.
+003520
+003530*----------------------------------------------------------------
+003540*    8100-FORMAT-DIVISOR-LIST - BUILD A COMMA-SEPARATED
+003550*    TEXT RENDITION OF THE DIVISOR LIST FOR THE REPORT AND
+003560*    THE AUDIT LOG.
+003570*----------------------------------------------------------------
+003580 8100-FORMAT-DIVISOR-LIST.
+003590     MOVE SPACES TO DL1-DIVISOR-LIST-TEXT.
+003600     MOVE 1 TO DL1-RPT-PTR.
+003610     PERFORM 8110-FORMAT-ONE-DIVISOR THRU
+003620             8110-FORMAT-ONE-DIVISOR-EXIT
+003630         VARYING DL1-DIVISOR-IDX FROM 1 BY 1
+003640         UNTIL DL1-DIVISOR-IDX > DL1-CTL-DIVISOR-COUNT
+003650            OR DL1-DIVISOR-IDX > 10.
+003660 8100-FORMAT-DIVISOR-LIST-EXIT.
+003670     EXIT.
+003680 
+003690 8110-FORMAT-ONE-DIVISOR.
+003700     IF DL1-DIVISOR-IDX > 1
+003710         STRING ',' DELIMITED BY SIZE
+003720             INTO DL1-DIVISOR-LIST-TEXT
+003730             WITH POINTER DL1-RPT-PTR
+003740         END-STRING
+003750     END-IF.
+003760     MOVE DL1-CTL-DIVISOR (DL1-DIVISOR-IDX) TO DL1-DIVISOR-EDIT.
+003770     STRING DL1-DIVISOR-EDIT DELIMITED BY SIZE
+003780         INTO DL1-DIVISOR-LIST-TEXT
+003790         WITH POINTER DL1-RPT-PTR
+003800     END-STRING.
+003810 8110-FORMAT-ONE-DIVISOR-EXIT.
+003820     EXIT.
+003830 
+003840*----------------------------------------------------------------
+003850*    8200-WRITE-AUDIT-RECORD - APPEND ONE ROW TO THE AUDIT
+003860*    LOG FOR THIS RUN, WHETHER IT COMPLETED NORMALLY OR WAS
+003870*    ABORTED.  RETURN-CODE IS WHATEVER THE CALLER HAS SET.
+003880*----------------------------------------------------------------
+003890 8200-WRITE-AUDIT-RECORD.
+003900     PERFORM 8100-FORMAT-DIVISOR-LIST THRU
+003910             8100-FORMAT-DIVISOR-LIST-EXIT.
+003920     ACCEPT DL1-RUN-DATE-YMD FROM DATE YYYYMMDD.
+003930     ACCEPT DL1-AUD-TIME-HHMMSS FROM TIME.
+003940     OPEN INPUT AUD-FILE.
+003950     IF DL1-AUD-FILE-STATUS = '35'
+003960         OPEN OUTPUT AUD-FILE
+003970     ELSE
+003980         CLOSE AUD-FILE
+003990         OPEN EXTEND AUD-FILE
+004000     END-IF.
+004010     MOVE SPACES TO DL1-AUDIT-RECORD.
+004020     MOVE DL1-RUN-DATE-YMD (1:4) TO DL1-AUD-TIMESTAMP (1:4).
+004030     MOVE '-' TO DL1-AUD-TIMESTAMP (5:1).
+004040     MOVE DL1-RUN-DATE-YMD (5:2) TO DL1-AUD-TIMESTAMP (6:2).
+004050     MOVE '-' TO DL1-AUD-TIMESTAMP (8:1).
+004060     MOVE DL1-RUN-DATE-YMD (7:2) TO DL1-AUD-TIMESTAMP (9:2).
+004070     MOVE '-' TO DL1-AUD-TIMESTAMP (11:1).
+004080     MOVE DL1-AUD-TIME-HHMMSS (1:2) TO DL1-AUD-TIMESTAMP (12:2).
+004090     MOVE '.' TO DL1-AUD-TIMESTAMP (14:1).
+004100     MOVE DL1-AUD-TIME-HHMMSS (3:2) TO DL1-AUD-TIMESTAMP (15:2).
+004110     MOVE '.' TO DL1-AUD-TIMESTAMP (17:1).
+004120     MOVE DL1-AUD-TIME-HHMMSS (5:2) TO DL1-AUD-TIMESTAMP (18:2).
+004130     MOVE DL1-CTL-RUN-ID TO DL1-AUD-RUN-ID.
+004140     MOVE DL1-CTL-UPPER-BOUND TO DL1-AUD-UPPER-BOUND.
+004150     MOVE DL1-DIVISOR-LIST-TEXT TO DL1-AUD-DIVISOR-LIST.
+004160     MOVE DL1-SUMME TO DL1-AUD-SUMME.
+004170     MOVE RETURN-CODE TO DL1-AUD-COND-CODE.
+004180     WRITE DL1-AUDIT-RECORD.
+004190     CLOSE AUD-FILE.
+004200 8200-WRITE-AUDIT-RECORD-EXIT.
+004210     EXIT.
+004220 
+004230*----------------------------------------------------------------
+004240*    9000-ABORT-OVERFLOW - DL1-SUMME HAS EXCEEDED THE
+004250*    CAPACITY OF PIC S9(15).  DO NOT LET THE RUN COMPLETE
+004260*    WITH A SILENTLY TRUNCATED TOTAL - ABEND WITH A CLEAR
+004270*    MESSAGE AND A NON-ZERO RETURN CODE.
+004280*----------------------------------------------------------------
+004290 9000-ABORT-OVERFLOW.
+004300     DISPLAY 'DL1-0001-SUMME OVERFLOW - RUN ABORTED'.
+004310     DISPLAY 'DL1-0001-UPPER BOUND AND DIVISOR LIST '
+004320             'PRODUCE A TOTAL WIDER THAN S9(15)'.
+004330     MOVE 16 TO RETURN-CODE.
+004340     CLOSE CHK-FILE.
+004350     PERFORM 8200-WRITE-AUDIT-RECORD THRU
+004360             8200-WRITE-AUDIT-RECORD-EXIT.
+004370     MOVE RETURN-CODE TO DL1-LNK-RETURN-CODE.
+004380     GOBACK.
+004390 9000-ABORT-OVERFLOW-EXIT.
+004400     EXIT.
+004410 
+004420 END PROGRAM 0001multiplesof3or5.
