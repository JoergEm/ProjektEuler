@@ -0,0 +1,26 @@
+000100*----------------------------------------------------------------
+000110*    MNTREC00 - MAINTENANCE TRANSACTION RECORD FOR DL1U0001.
+000120*               CARRIES A NEW SET OF RUN PARAMETERS (UPPER
+000130*               BOUND AND DIVISOR LIST) FOR THE PROJECT-EULER
+000140*               PROBLEM 1 CONTROL RECORD (CTLREC00).  UNLIKE
+000150*               CTLREC00, EVERY NUMERIC FIELD HERE IS UNSIGNED
+000160*               DISPLAY SO THE TRANSACTION CAN BE PUNCHED OR
+000170*               HAND-EDITED WITHOUT KNOWING THE RUNTIME'S SIGN
+000180*               OVERPUNCH CONVENTION.
+000190*
+000200*    MODIFICATION HISTORY
+000210*    DATE       INIT  DESCRIPTION
+000220*    ---------- ----  ----------------------------------
+000230*    2026-08-09 JM    ORIGINAL COPYBOOK.
+000240*    2026-08-09 JM    ADDED DL1-MNT-PROBLEM-ID TO MATCH THE
+000241*                     PROBLEM-ID FIELD ADDED TO CTLREC00.
+000250*----------------------------------------------------------------
+000260 01  DL1-MAINT-RECORD.
+000270     05  DL1-MNT-PROBLEM-ID        PIC X(04).
+000280     05  DL1-MNT-RUN-ID            PIC X(08).
+000290     05  DL1-MNT-UPPER-BOUND       PIC 9(08).
+000300     05  DL1-MNT-DIVISOR-COUNT     PIC 9(02).
+000310     05  DL1-MNT-DIVISOR-TABLE.
+000320         10  DL1-MNT-DIVISOR       PIC 9(04)
+000330                                    OCCURS 10 TIMES.
+000340     05  FILLER                    PIC X(02).
