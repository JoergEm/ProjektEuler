@@ -0,0 +1,32 @@
+000100*----------------------------------------------------------------
+000110*    AUDREC00 - PER-RUN AUDIT LOG RECORD FOR THE PROJECT-
+000120*               EULER SUMMATION FAMILY OF PROGRAMS.  ONE
+000130*               RECORD IS APPENDED FOR EVERY RUN, WHETHER IT
+000140*               COMPLETED NORMALLY OR WAS ABORTED, SO PAST
+000150*               PARAMETERS AND RESULTS CAN BE TRACED BACK.
+000160*
+000170*    MODIFICATION HISTORY
+000180*    DATE       INIT  DESCRIPTION
+000190*    ---------- ----  ----------------------------------
+000200*    2026-08-09 JM    ORIGINAL COPYBOOK.
+000201*    2026-08-09 JM    WIDENED DL1-AUD-SUMME TO -(15)9 - IT
+000202*                     WAS -(14)9, ONE DIGIT SHORT OF THE
+000203*                     S9(15) COMP-3 ACCUMULATOR IT HOLDS,
+000204*                     SO TOTALS IN THE 1E14-1E15 RANGE
+000205*                     MOVED IN AS ALL ZEROS.  ALSO WIDENED
+000206*                     DL1-AUD-DIVISOR-LIST TO X(49) TO FIT
+000207*                     THE WORST-CASE TEN 4-DIGIT DIVISORS
+000208*                     WITH COMMAS.
+000209*----------------------------------------------------------------
+000220 01  DL1-AUDIT-RECORD.
+000230     05  DL1-AUD-TIMESTAMP         PIC X(19).
+000240     05  FILLER                    PIC X(01).
+000250     05  DL1-AUD-RUN-ID            PIC X(08).
+000260     05  FILLER                    PIC X(01).
+000270     05  DL1-AUD-UPPER-BOUND       PIC Z(7)9.
+000280     05  FILLER                    PIC X(01).
+000290     05  DL1-AUD-DIVISOR-LIST      PIC X(49).
+000300     05  FILLER                    PIC X(01).
+000310     05  DL1-AUD-SUMME             PIC -(15)9.
+000320     05  FILLER                    PIC X(01).
+000330     05  DL1-AUD-COND-CODE         PIC 9(04).
