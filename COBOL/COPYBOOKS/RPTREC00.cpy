@@ -0,0 +1,28 @@
+000100*----------------------------------------------------------------
+000110*    RPTREC00 - FORMATTED OUTPUT REPORT RECORD FOR THE
+000120*               PROJECT-EULER SUMMATION FAMILY OF PROGRAMS.
+000130*               ONE LINE PER RUN: RUN DATE, RUN ID, UPPER
+000140*               BOUND, DIVISOR LIST AND FINAL TOTAL.
+000150*
+000160*    MODIFICATION HISTORY
+000170*    DATE       INIT  DESCRIPTION
+000180*    ---------- ----  ----------------------------------
+000190*    2026-08-09 JM    ORIGINAL COPYBOOK - REPLACES THE
+000200*                     DISPLAY SUMME CONSOLE-ONLY OUTPUT.
+000201*    2026-08-09 JM    WIDENED DL1-RPT-SUMME TO -(15)9 TO
+000202*                     MATCH THE S9(15) COMP-3 ACCUMULATOR -
+000203*                     SEE AUDREC00.  WIDENED DL1-RPT-
+000204*                     DIVISOR-LIST TO X(49) TO FIT THE
+000205*                     WORST-CASE TEN 4-DIGIT DIVISORS WITH
+000206*                     COMMAS.
+000210*----------------------------------------------------------------
+000220 01  DL1-REPORT-RECORD.
+000230     05  DL1-RPT-RUN-DATE          PIC X(10).
+000240     05  FILLER                    PIC X(01).
+000250     05  DL1-RPT-RUN-ID            PIC X(08).
+000260     05  FILLER                    PIC X(01).
+000270     05  DL1-RPT-UPPER-BOUND       PIC Z(7)9.
+000280     05  FILLER                    PIC X(01).
+000290     05  DL1-RPT-DIVISOR-LIST      PIC X(49).
+000300     05  FILLER                    PIC X(01).
+000310     05  DL1-RPT-SUMME             PIC -(15)9.
