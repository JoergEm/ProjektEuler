@@ -0,0 +1,38 @@
+000100*----------------------------------------------------------------
+000110*    RECREC00 - RUN-OVER-RUN RECONCILIATION REPORT RECORD FOR
+000120*               THE PROJECT-EULER PROBLEM 1 SUMMATION.  ONE
+000130*               LINE COMPARING THE TWO MOST RECENT AUDIT-LOG
+000140*               RUNS (AUDREC00) AND FLAGGING ANY SWING IN
+000150*               SUMME OUTSIDE TOLERANCE.
+000160*
+000170*    MODIFICATION HISTORY
+000180*    DATE       INIT  DESCRIPTION
+000190*    ---------- ----  ----------------------------------
+000200*    2026-08-09 JM    ORIGINAL COPYBOOK.
+000201*    2026-08-09 JM    WIDENED DL1-REC-PRIOR-SUMME,
+000202*                     DL1-REC-CURR-SUMME AND
+000203*                     DL1-REC-SWING-AMOUNT TO -(15)9 TO
+000204*                     MATCH THE S9(15) COMP-3 ACCUMULATOR -
+000205*                     SEE AUDREC00.  WIDENED
+000206*                     DL1-REC-SWING-PCT TO -(05)9.99 - THE
+000207*                     OVERFLOW SENTINEL 99999.99 MOVED IN
+000208*                     FROM WS DL1-SWING-PCT (S9(05)V9(02))
+000209*                     DID NOT FIT IN -(04)9.99 AND WAS
+000210*                     TRUNCATING TO 9999.99.
+000211*----------------------------------------------------------------
+000220 01  DL1-RECON-RECORD.
+000230     05  DL1-REC-REPORT-DATE       PIC X(10).
+000240     05  FILLER                    PIC X(01).
+000250     05  DL1-REC-PRIOR-RUN-ID      PIC X(08).
+000260     05  FILLER                    PIC X(01).
+000270     05  DL1-REC-PRIOR-SUMME       PIC -(15)9.
+000280     05  FILLER                    PIC X(01).
+000290     05  DL1-REC-CURR-RUN-ID       PIC X(08).
+000300     05  FILLER                    PIC X(01).
+000310     05  DL1-REC-CURR-SUMME        PIC -(15)9.
+000320     05  FILLER                    PIC X(01).
+000330     05  DL1-REC-SWING-AMOUNT      PIC -(15)9.
+000340     05  FILLER                    PIC X(01).
+000350     05  DL1-REC-SWING-PCT         PIC -(05)9.99.
+000360     05  FILLER                    PIC X(01).
+000370     05  DL1-REC-EXCEPTION-TEXT    PIC X(11).
