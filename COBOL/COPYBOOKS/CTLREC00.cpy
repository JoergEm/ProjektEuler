@@ -0,0 +1,24 @@
+000100*----------------------------------------------------------------
+000110*    CTLREC00 - CONTROL RECORD - RUN PARAMETERS (UPPER
+000120*               BOUND/DIVISOR LIST) FOR THE PROJECT-EULER
+000130*               SUMMATION FAMILY OF PROGRAMS.
+000140*
+000150*    MODIFICATION HISTORY
+000160*    DATE       INIT  DESCRIPTION
+000170*    ---------- ----  ----------------------------------
+000180*    2026-08-09 JM    ORIGINAL COPYBOOK - REPLACES HARD-
+000190*                     CODED RANGE/DIVISORS IN 0001 PGM.
+000200*    2026-08-09 JM    ADDED DL1-CTL-PROBLEM-ID SO DL1M0001
+000201*                     CAN DISPATCH TO THE CORRECT SUMMATION
+000202*                     SUB-MODULE INSTEAD OF ALWAYS CALLING
+000203*                     0001MULTIPLESOF3OR5 UNCONDITIONALLY.
+000210*----------------------------------------------------------------
+000220 01  DL1-CONTROL-RECORD.
+000230         05  DL1-CTL-PROBLEM-ID        PIC X(04).
+000240         05  DL1-CTL-RUN-ID            PIC X(08).
+000250         05  DL1-CTL-UPPER-BOUND       PIC S9(08).
+000260         05  DL1-CTL-DIVISOR-COUNT     PIC 9(02).
+000270         05  DL1-CTL-DIVISOR-TABLE.
+000280             10  DL1-CTL-DIVISOR       PIC S9(04)
+000290                                        OCCURS 10 TIMES.
+000300         05  FILLER                    PIC X(02).
