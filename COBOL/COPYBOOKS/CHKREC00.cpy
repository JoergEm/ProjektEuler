@@ -0,0 +1,32 @@
+000100*----------------------------------------------------------------
+000110*    CHKREC00 - CHECKPOINT RECORD FOR THE PROJECT-EULER
+000120*               SUMMATION FAMILY OF PROGRAMS.  ONE RECORD IS
+000130*               APPENDED EVERY N ITERATIONS OF THE SUMMATION
+000140*               LOOP; RESTART RE-READS THE DATASET AND PICKS
+000150*               UP FROM THE LAST RECORD WRITTEN.
+000160*
+000170*    MODIFICATION HISTORY
+000180*    DATE       INIT  DESCRIPTION
+000190*    ---------- ----  ----------------------------------
+000200*    2026-08-09 JM    ORIGINAL COPYBOOK.
+000201*    2026-08-09 JM    ADDED DL1-CHK-UPPER-BOUND/DL1-CHK-
+000202*                     DIVISOR-COUNT/DL1-CHK-DIVISOR-TABLE SO
+000203*                     A RESTART CAN TELL WHETHER THE CONTROL
+000204*                     RECORD CHANGED SINCE THE CHECKPOINT WAS
+000205*                     WRITTEN, NOT JUST WHETHER THE RUN-ID
+000206*                     MATCHES - A RUN-ID REUSED AFTER A
+000207*                     MAINTENANCE-TRANSACTION PARAMETER CHANGE
+000208*                     (E.G. A SMALLER UPPER BOUND) MUST NOT
+000209*                     ADOPT A CHECKPOINT TAKEN UNDER THE OLD
+000210*                     PARAMETERS.
+000211*----------------------------------------------------------------
+000220 01  DL1-CHECKPOINT-RECORD.
+000230     05  DL1-CHK-RUN-ID            PIC X(08).
+000240     05  DL1-CHK-NUMMER            PIC 9(08).
+000250     05  DL1-CHK-SUMME             PIC S9(15).
+000251     05  DL1-CHK-UPPER-BOUND       PIC S9(08).
+000252     05  DL1-CHK-DIVISOR-COUNT     PIC 9(02).
+000253     05  DL1-CHK-DIVISOR-TABLE.
+000254         10  DL1-CHK-DIVISOR       PIC S9(04)
+000255                                    OCCURS 10 TIMES.
+000260     05  FILLER                    PIC X(09).
